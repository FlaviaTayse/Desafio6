@@ -0,0 +1,233 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "CADUSU".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-usuarios assign to "arq-usuarios.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-user
+           file status is ws-fs-arq-usuarios.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-usuarios.
+       01 fl-login-usuario.
+           copy LOGIN.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-usuarios                           pic x(02).
+       77 ws-fechar-tela                               pic x(01) value "N".
+       77 ws-opcao                                     pic x(01).
+       77 ws-senha-digitada                            pic x(08).
+       77 ws-senha-cifrada                             pic x(08).
+       77 ws-tipo-digitado                              pic 9(01).
+       77 ws-tipo-valido                                pic x(01).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-abre-arquivo
+           if   ws-fs-arq-usuarios = "00"
+               perform 2000-menu-usuario
+               perform 9000-fecha-arquivo
+           end-if
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivo section.
+           open i-o arq-usuarios
+           if   ws-fs-arq-usuarios = "35"
+               open output arq-usuarios
+               close arq-usuarios
+               open i-o arq-usuarios
+           end-if
+           if   ws-fs-arq-usuarios <> "00"
+               display "Erro ao abrir arq.usuarios - status " ws-fs-arq-usuarios
+           end-if
+           .
+       1000-abre-arquivo-exit.
+           exit.
+
+       2000-menu-usuario section.
+           perform until ws-fechar-tela = "S"
+               display erase
+               display "Cadastro de Usuarios"
+               display "I - Incluir   A - Alterar senha   T - Alterar tipo"
+               display "D - Desbloquear   B - Bloquear   C - Consultar"
+               display "F - Fim"
+               accept ws-opcao
+               evaluate ws-opcao
+                   when "I" perform 3000-incluir-usuario
+                   when "A" perform 4000-alterar-senha
+                   when "T" perform 5000-alterar-tipo
+                   when "D" perform 6000-desbloquear-usuario
+                   when "B" perform 6500-bloquear-usuario
+                   when "C" perform 7000-consultar-usuario
+                   when "F" move "S" to ws-fechar-tela
+                   when other display "Opcao invalida"
+               end-evaluate
+           end-perform
+           .
+       2000-menu-usuario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Inclui um usuario novo, cifrando a senha antes de gravar (Vigenere)
+      *>------------------------------------------------------------------------
+       3000-incluir-usuario section.
+           display "Matricula do usuario (10 posicoes):"
+           accept fl-user
+           read arq-usuarios key is fl-user
+               invalid key
+                   display "Senha (8 posicoes):"
+                   accept ws-senha-digitada
+                   call "CIFRA" using "C" ws-senha-digitada ws-senha-cifrada
+                   move ws-senha-cifrada to fl-password
+                   perform 8000-informa-tipo-usuario
+                   move 0 to fl-tentativas
+                   set fl-status-ativo to true
+                   write fl-login-usuario
+                   display "Usuario cadastrado."
+               not invalid key
+                   display "Ja existe usuario com esta matricula."
+           end-read
+           .
+       3000-incluir-usuario-exit.
+           exit.
+
+       4000-alterar-senha section.
+           display "Matricula do usuario:"
+           accept fl-user
+           read arq-usuarios key is fl-user
+               invalid key
+                   display "Usuario nao encontrado."
+               not invalid key
+                   display "Nova senha (8 posicoes):"
+                   accept ws-senha-digitada
+                   call "CIFRA" using "C" ws-senha-digitada ws-senha-cifrada
+                   move ws-senha-cifrada to fl-password
+                   move 0 to fl-tentativas
+                   rewrite fl-login-usuario
+                   display "Senha alterada."
+           end-read
+           .
+       4000-alterar-senha-exit.
+           exit.
+
+       5000-alterar-tipo section.
+           display "Matricula do usuario:"
+           accept fl-user
+           read arq-usuarios key is fl-user
+               invalid key
+                   display "Usuario nao encontrado."
+               not invalid key
+                   perform 8000-informa-tipo-usuario
+                   rewrite fl-login-usuario
+                   display "Tipo de usuario alterado."
+           end-read
+           .
+       5000-alterar-tipo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Limpa o bloqueio por tentativas incorretas (fl-status/fl-tentativas)
+      *>------------------------------------------------------------------------
+       6000-desbloquear-usuario section.
+           display "Matricula do usuario a desbloquear:"
+           accept fl-user
+           read arq-usuarios key is fl-user
+               invalid key
+                   display "Usuario nao encontrado."
+               not invalid key
+                   move 0 to fl-tentativas
+                   set fl-status-ativo to true
+                   rewrite fl-login-usuario
+                   display "Usuario desbloqueado."
+           end-read
+           .
+       6000-desbloquear-usuario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Bloqueia um usuario ativo (desligamento, afastamento etc), sem
+      *> mexer no contador de tentativas usado pelo bloqueio automatico
+      *>------------------------------------------------------------------------
+       6500-bloquear-usuario section.
+           display "Matricula do usuario a bloquear:"
+           accept fl-user
+           read arq-usuarios key is fl-user
+               invalid key
+                   display "Usuario nao encontrado."
+               not invalid key
+                   set fl-status-bloqueado to true
+                   rewrite fl-login-usuario
+                   display "Usuario bloqueado."
+           end-read
+           .
+       6500-bloquear-usuario-exit.
+           exit.
+
+       7000-consultar-usuario section.
+           display "Matricula do usuario:"
+           accept fl-user
+           read arq-usuarios key is fl-user
+               invalid key
+                   display "Usuario nao encontrado."
+               not invalid key
+                   display "Matricula  : " fl-user
+                   display "Tipo       : " fl-tipo-usuario
+                   display "Status     : " fl-status
+                   display "Tentativas : " fl-tentativas
+           end-read
+           .
+       7000-consultar-usuario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Pergunta o tipo de usuario ate receber 0 (admin) ou 1 (funcionario)
+      *>------------------------------------------------------------------------
+       8000-informa-tipo-usuario section.
+           move "N" to ws-tipo-valido
+           perform until ws-tipo-valido = "S"
+               display "Tipo de usuario - 0 Administrador, 1 Funcionario:"
+               accept ws-tipo-digitado
+               if   ws-tipo-digitado = 0 or ws-tipo-digitado = 1
+                   move ws-tipo-digitado to fl-tipo-usuario
+                   move "S" to ws-tipo-valido
+               else
+                   display "Tipo invalido - informe 0 ou 1."
+               end-if
+           end-perform
+           .
+       8000-informa-tipo-usuario-exit.
+           exit.
+
+       9000-fecha-arquivo section.
+           close arq-usuarios
+           .
+       9000-fecha-arquivo-exit.
+           exit.
