@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> Copybook LOGIN
+      *> Layout do registro de arq-usuarios (cadastro de login)
+      *> Usado por: P01SISC20, USUARIO, CADUSU, EXPORTA
+      *>----------------------------------------------------------------
+           05 fl-user                                  pic x(10).
+           05 fl-password                              pic x(08).
+           05 fl-tipo-usuario                          pic 9(01) value 2.
+               88 fl-adm                               value 0.
+               88 fl-usuario                           value 1.
+           05 fl-status                                pic 9(01) value 3.
+               88 fl-senha-nao-ok                      value 0.
+               88 fl-user-nao-ok                       value 1.
+               88 fl-status-ativo                      value 3.
+               88 fl-status-bloqueado                  value 9.
+           05 fl-tentativas                            pic 9(01) value 0.
