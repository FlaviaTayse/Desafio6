@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *> Copybook PREF
+      *> Layout do registro de arq-preferencias (idioma/versao por usuario)
+      *> Chave primaria: fl-pref-user
+      *> Usado por: PREFERENCIAS (PROVA/SIMULADO recebem o idioma como
+      *> parametro de PREFERENCIAS via P01SISC20, sem acessar este arquivo)
+      *>----------------------------------------------------------------
+           05 fl-pref-user                             pic x(10).
+           05 fl-pref-idioma                           pic x(02) value "PT".
+               88 fl-pref-portugues                    value "PT".
+               88 fl-pref-ingles                        value "EN".
+           05 fl-pref-versao                           pic x(05) value "1.0".
