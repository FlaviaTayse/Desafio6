@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> Copybook QUESTAO
+      *> Layout do registro de banco de questoes (arq-prova / arq-simulado)
+      *> Chave primaria: disciplina + idioma + numero da questao
+      *> Usado por: PROVA, SIMULADO
+      *>----------------------------------------------------------------
+           05 fl-quest-chave.
+               10 fl-quest-disciplina                  pic x(06).
+               10 fl-quest-idioma                      pic x(02).
+               10 fl-quest-numero                      pic 9(02).
+           05 fl-quest-enunciado                       pic x(60).
+           05 fl-quest-alt-a                           pic x(30).
+           05 fl-quest-alt-b                           pic x(30).
+           05 fl-quest-alt-c                           pic x(30).
+           05 fl-quest-alt-d                           pic x(30).
+           05 fl-quest-resposta                        pic x(01).
