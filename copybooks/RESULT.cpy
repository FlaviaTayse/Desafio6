@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------------
+      *> Copybook RESULT
+      *> Layout do registro de arq-resultados (resultado de provas)
+      *> Chave primaria: matricula + data + disciplina
+      *> Chave alternativa: data (consulta por periodo, com duplicatas)
+      *> Usado por: PROVA, RESULTADOS, EXPORTA
+      *>----------------------------------------------------------------
+           05 fl-res-chave.
+               10 fl-res-matricula                     pic x(10).
+               10 fl-res-data                           pic 9(08).
+               10 fl-res-disciplina                     pic x(06).
+           05 fl-res-nota                              pic 9(03).
+           05 fl-res-situacao                          pic x(01).
+               88 fl-res-aprovado                      value "A".
+               88 fl-res-reprovado                     value "R".
