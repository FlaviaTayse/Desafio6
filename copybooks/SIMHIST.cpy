@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *> Copybook SIMHIST
+      *> Layout do registro de arq-simulado-hist (historico de simulados)
+      *> Chave primaria: matricula + data-hora (permite varias tentativas)
+      *> Usado por: SIMULADO, HISTSIM
+      *>----------------------------------------------------------------
+           05 fl-sim-chave.
+               10 fl-sim-matricula                     pic x(10).
+               10 fl-sim-data-hora                      pic 9(14).
+           05 fl-sim-disciplina                        pic x(06).
+           05 fl-sim-nota                              pic 9(03).
