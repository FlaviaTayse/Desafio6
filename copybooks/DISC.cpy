@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *> Copybook DISC
+      *> Layout do registro de arq-disciplina (cadastro de disciplinas)
+      *> Chave primaria: codigo da disciplina
+      *> Usado por: DISCIPLINA, PROVA, SIMULADO
+      *>----------------------------------------------------------------
+           05 fl-disc-codigo                           pic x(06).
+           05 fl-disc-nome                             pic x(30).
+           05 fl-disc-status                           pic x(01).
+               88 fl-disc-ativa                        value "A".
+               88 fl-disc-inativa                      value "I".
