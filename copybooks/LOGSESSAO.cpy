@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *> Copybook LOGSESSAO
+      *> Layout do registro de arq-log-sessao (trilha de auditoria)
+      *> Arquivo sequencial, somente gravacao (open extend)
+      *> Usado por: P01SISC20
+      *>----------------------------------------------------------------
+           05 fl-log-data                              pic 9(08).
+           05 fl-log-hora                               pic 9(08).
+           05 fl-log-user                               pic x(10).
+           05 fl-log-opcao                              pic x(02).
+           05 fl-log-descricao                          pic x(30).
