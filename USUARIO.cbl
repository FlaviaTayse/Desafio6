@@ -0,0 +1,125 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "USUARIO".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-usuarios assign to "arq-usuarios.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-user
+           file status is ws-fs-arq-usuarios.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-usuarios.
+       01 fl-login-usuario.
+           copy LOGIN.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-usuarios                           pic x(02).
+       77 ws-senha-decifrada                           pic x(08).
+       77 ws-limite-tentativas                         pic 9(01) value 3.
+
+       linkage section.
+       01 lk-user                                      pic x(10).
+       01 lk-password                                  pic x(08).
+       01 lk-tipo-usuario                              pic 9(01).
+       01 lk-retorno                                   pic 9(01).
+           88 lk-login-ok                              value 0.
+           88 lk-senha-incorreta                       value 1.
+           88 lk-usuario-nao-encontrado                value 2.
+           88 lk-usuario-bloqueado                     value 3.
+
+      *>Declaração do corpo do programa
+       procedure division using lk-user lk-password lk-tipo-usuario
+                                 lk-retorno.
+
+       0000-controle section.
+           perform 1000-abre-arquivo
+           perform 2000-valida-login
+           perform 9000-fecha-arquivo
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivo section.
+           open i-o arq-usuarios
+           if   ws-fs-arq-usuarios <> "00"
+               set lk-usuario-nao-encontrado to true
+           end-if
+           .
+       1000-abre-arquivo-exit.
+           exit.
+
+       2000-valida-login section.
+           if   ws-fs-arq-usuarios = "00"
+               move lk-user to fl-user
+               read arq-usuarios key is fl-user
+                   invalid key
+                       set lk-usuario-nao-encontrado to true
+                   not invalid key
+                       perform 3000-checa-usuario
+               end-read
+           end-if
+           .
+       2000-valida-login-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Confere bloqueio e senha (cifrada com Vigenere) do usuario lido
+      *>------------------------------------------------------------------------
+       3000-checa-usuario section.
+           if   fl-status-bloqueado
+               set lk-usuario-bloqueado to true
+           else
+               call "CIFRA" using "D" fl-password ws-senha-decifrada
+               if   ws-senha-decifrada = lk-password
+                   move 0 to fl-tentativas
+                   set fl-status-ativo to true
+                   move fl-tipo-usuario to lk-tipo-usuario
+                   rewrite fl-login-usuario
+                   set lk-login-ok to true
+               else
+                   add 1 to fl-tentativas
+                   if   fl-tentativas >= ws-limite-tentativas
+                       set fl-status-bloqueado to true
+                       set lk-usuario-bloqueado to true
+                   else
+                       set fl-senha-nao-ok to true
+                       set lk-senha-incorreta to true
+                   end-if
+                   rewrite fl-login-usuario
+               end-if
+           end-if
+           .
+       3000-checa-usuario-exit.
+           exit.
+
+       9000-fecha-arquivo section.
+           if   ws-fs-arq-usuarios = "00"
+               close arq-usuarios
+           end-if
+           .
+       9000-fecha-arquivo-exit.
+           exit.
