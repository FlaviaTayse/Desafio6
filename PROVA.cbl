@@ -0,0 +1,290 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "PROVA".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *> ABRIR O ARQ DISCIPLINA - ABRIR ARQ PROVA E ACEITAR AS QUESTOES E
+      *> RESPOSTAS (admin) / ABRE ARQ PROVA E ABRE ARQ RESULTADOS,
+      *> SALVA (WS) E FECHA (funcionario)
+           select arq-disciplina assign to "arq-disciplina.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-disc-codigo
+           file status is ws-fs-arq-disciplina.
+
+           select arq-prova assign to "arq-prova.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-quest-chave
+           file status is ws-fs-arq-prova.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-res-chave
+           alternate record key is fl-res-data
+               with duplicates
+           file status is ws-fs-arq-resultados.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-disciplina.
+       01 fl-disciplina.
+           copy DISC.
+
+       fd arq-prova.
+       01 fl-questao-prova.
+           copy QUESTAO.
+
+       fd arq-resultados.
+       01 fl-resultado.
+           copy RESULT.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-disciplina                         pic x(02).
+       77 ws-fs-arq-prova                               pic x(02).
+       77 ws-fs-arq-resultados                          pic x(02).
+
+       77 ws-fim-tela                                   pic x(01) value "N".
+       77 ws-fim-questoes                               pic x(01) value "N".
+       77 ws-resposta-funcionario                       pic x(01).
+       77 ws-acertos                                    pic 9(03) value 0.
+       77 ws-total-questoes                             pic 9(03) value 0.
+       77 ws-nota-calculada                             pic 9(03) value 0.
+       77 ws-data-hoje                                  pic 9(08).
+
+       linkage section.
+       01 lk-user                                      pic x(10).
+       01 lk-tipo-usuario                               pic 9(01).
+       01 lk-idioma                                     pic x(02).
+
+      *>Declaração do corpo do programa
+       procedure division using lk-user lk-tipo-usuario lk-idioma.
+
+       0000-controle section.
+           perform 1000-abre-arquivos
+           if   ws-fs-arq-disciplina = "00"
+           and  ws-fs-arq-prova      = "00"
+           and  ws-fs-arq-resultados = "00"
+               if   lk-tipo-usuario = 0
+                   perform 2000-cadastra-questoes
+               else
+                   perform 3000-realiza-prova
+               end-if
+           end-if
+           perform 9000-fecha-arquivos
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivos section.
+           open i-o arq-disciplina
+           if   ws-fs-arq-disciplina = "35"
+               open output arq-disciplina
+               close arq-disciplina
+               open i-o arq-disciplina
+           end-if
+           if   ws-fs-arq-disciplina <> "00"
+               display "Erro ao abrir arq.disciplina - status "
+                   ws-fs-arq-disciplina
+           end-if
+
+           open i-o arq-prova
+           if   ws-fs-arq-prova = "35"
+               open output arq-prova
+               close arq-prova
+               open i-o arq-prova
+           end-if
+           if   ws-fs-arq-prova <> "00"
+               display "Erro ao abrir arq.prova - status " ws-fs-arq-prova
+           end-if
+
+           open i-o arq-resultados
+           if   ws-fs-arq-resultados = "35"
+               open output arq-resultados
+               close arq-resultados
+               open i-o arq-resultados
+           end-if
+           if   ws-fs-arq-resultados <> "00"
+               display "Erro ao abrir arq.resultados - status "
+                   ws-fs-arq-resultados
+           end-if
+           .
+       1000-abre-arquivos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Admin (CP): cadastra questoes de prova de uma disciplina/idioma
+      *>------------------------------------------------------------------------
+       2000-cadastra-questoes section.
+           display erase
+           display "Cadastro de Questoes de Prova"
+           display "Codigo da disciplina:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao cadastrada. Cadastre-a antes."
+                   move "S" to ws-fim-tela
+           end-read
+           if   ws-fim-tela <> "S"
+               move fl-disc-codigo to fl-quest-disciplina
+               display "Idioma da questao - PT ou EN:"
+               accept fl-quest-idioma
+               perform until ws-fim-tela = "S"
+                   display "Numero da questao (00 para encerrar):"
+                   accept fl-quest-numero
+                   if   fl-quest-numero = 0
+                       move "S" to ws-fim-tela
+                   else
+                       display "Enunciado:"
+                       accept fl-quest-enunciado
+                       display "Alternativa A:"
+                       accept fl-quest-alt-a
+                       display "Alternativa B:"
+                       accept fl-quest-alt-b
+                       display "Alternativa C:"
+                       accept fl-quest-alt-c
+                       display "Alternativa D:"
+                       accept fl-quest-alt-d
+                       display "Resposta correta (A/B/C/D):"
+                       accept fl-quest-resposta
+                       write fl-questao-prova
+                           invalid key
+                               rewrite fl-questao-prova
+                       end-write
+                   end-if
+               end-perform
+           end-if
+           .
+       2000-cadastra-questoes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Funcionario (P): realiza a prova oficial e grava o resultado
+      *>------------------------------------------------------------------------
+       3000-realiza-prova section.
+           display erase
+           display "Realizacao de Prova"
+           display "Codigo da disciplina:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao encontrada."
+                   move "S" to ws-fim-tela
+               not invalid key
+                   if   not fl-disc-ativa
+                       display "Disciplina inativa."
+                       move "S" to ws-fim-tela
+                   end-if
+           end-read
+           if   ws-fim-tela <> "S"
+               move 0 to ws-acertos ws-total-questoes
+               move fl-disc-codigo to fl-quest-disciplina
+               move lk-idioma      to fl-quest-idioma
+               move 0              to fl-quest-numero
+               move "N"            to ws-fim-questoes
+               start arq-prova key is >= fl-quest-chave
+                   invalid key
+                       move "S" to ws-fim-questoes
+               end-start
+               perform until ws-fim-questoes = "S"
+                   read arq-prova next record
+                       at end
+                           move "S" to ws-fim-questoes
+                       not at end
+                           if   fl-quest-disciplina <> fl-disc-codigo
+                           or   fl-quest-idioma      <> lk-idioma
+                               move "S" to ws-fim-questoes
+                           else
+                               perform 3100-pergunta-questao
+                           end-if
+                   end-read
+               end-perform
+               if   ws-total-questoes = 0
+                   display "Nao ha questoes cadastradas para esta prova."
+               end-if
+               perform 3200-grava-resultado
+           end-if
+           .
+       3000-realiza-prova-exit.
+           exit.
+
+       3100-pergunta-questao section.
+           add 1 to ws-total-questoes
+           display fl-quest-enunciado
+           display "A) " fl-quest-alt-a
+           display "B) " fl-quest-alt-b
+           display "C) " fl-quest-alt-c
+           display "D) " fl-quest-alt-d
+           display "Resposta:"
+           accept ws-resposta-funcionario
+           if   ws-resposta-funcionario = fl-quest-resposta
+               add 1 to ws-acertos
+           end-if
+           .
+       3100-pergunta-questao-exit.
+           exit.
+
+       3200-grava-resultado section.
+           if   ws-total-questoes > 0
+               compute ws-nota-calculada =
+                   (ws-acertos * 100) / ws-total-questoes
+           else
+               move 0 to ws-nota-calculada
+           end-if
+           accept ws-data-hoje from date yyyymmdd
+           move lk-user         to fl-res-matricula
+           move ws-data-hoje    to fl-res-data
+           move fl-disc-codigo  to fl-res-disciplina
+           move ws-nota-calculada to fl-res-nota
+           if   ws-nota-calculada >= 70
+               set fl-res-aprovado to true
+           else
+               set fl-res-reprovado to true
+           end-if
+           write fl-resultado
+               invalid key
+                   rewrite fl-resultado
+           end-write
+           display "Prova finalizada. Nota: " ws-nota-calculada
+               " Situacao: " fl-res-situacao
+           .
+       3200-grava-resultado-exit.
+           exit.
+
+       9000-fecha-arquivos section.
+           if   ws-fs-arq-disciplina = "00"
+               close arq-disciplina
+           end-if
+           if   ws-fs-arq-prova = "00"
+               close arq-prova
+           end-if
+           if   ws-fs-arq-resultados = "00"
+               close arq-resultados
+           end-if
+           .
+       9000-fecha-arquivos-exit.
+           exit.
