@@ -0,0 +1,124 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "PREFERENCIAS".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-preferencias assign to "arq-preferencias.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-pref-user
+           file status is ws-fs-arq-preferencias.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-preferencias.
+       01 fl-preferencias.
+           copy PREF.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-preferencias                       pic x(02).
+       77 ws-opcao                                     pic x(01).
+
+       linkage section.
+       01 lk-user                                      pic x(10).
+       01 lk-idioma                                     pic x(02).
+       01 lk-versao                                    pic x(05).
+
+      *>Declaração do corpo do programa
+       procedure division using lk-user lk-idioma lk-versao.
+
+       0000-controle section.
+           perform 1000-abre-arquivo
+           if   ws-fs-arq-preferencias = "00"
+               perform 2000-obtem-preferencias
+               perform 9000-fecha-arquivo
+           end-if
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivo section.
+           open i-o arq-preferencias
+           if   ws-fs-arq-preferencias = "35"
+               open output arq-preferencias
+               close arq-preferencias
+               open i-o arq-preferencias
+           end-if
+           if   ws-fs-arq-preferencias <> "00"
+               display "Erro ao abrir arq.preferencias - status "
+                   ws-fs-arq-preferencias
+           end-if
+           .
+       1000-abre-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> IDIOMA, VERSAO: le a preferencia gravada ou cadastra uma nova
+      *>------------------------------------------------------------------------
+       2000-obtem-preferencias section.
+           move lk-user to fl-pref-user
+           read arq-preferencias key is fl-pref-user
+               invalid key
+                   perform 3000-cadastra-preferencia
+               not invalid key
+                   display "Idioma atual: " fl-pref-idioma
+                   display "Deseja alterar o idioma? (S/N)"
+                   accept ws-opcao
+                   if   ws-opcao = "S" or ws-opcao = "s"
+                       perform 4000-informa-idioma
+                       rewrite fl-preferencias
+                   end-if
+                   move fl-pref-idioma to lk-idioma
+                   move fl-pref-versao to lk-versao
+           end-read
+           .
+       2000-obtem-preferencias-exit.
+           exit.
+
+       3000-cadastra-preferencia section.
+           move lk-user                                to fl-pref-user
+           move "1.0"                                  to fl-pref-versao
+           perform 4000-informa-idioma
+           write fl-preferencias
+           move fl-pref-idioma                         to lk-idioma
+           move fl-pref-versao                          to lk-versao
+           .
+       3000-cadastra-preferencia-exit.
+           exit.
+
+       4000-informa-idioma section.
+           display "Escolha o idioma - PT (Portugues) ou EN (English):"
+           accept fl-pref-idioma
+           if   fl-pref-idioma <> "PT" and fl-pref-idioma <> "EN"
+               move "PT" to fl-pref-idioma
+           end-if
+           .
+       4000-informa-idioma-exit.
+           exit.
+
+       9000-fecha-arquivo section.
+           close arq-preferencias
+           .
+       9000-fecha-arquivo-exit.
+           exit.
