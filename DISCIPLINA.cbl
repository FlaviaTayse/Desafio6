@@ -0,0 +1,175 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "DISCIPLINA".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-disciplina assign to "arq-disciplina.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-disc-codigo
+           file status is ws-fs-arq-disciplina.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-disciplina.
+       01 fl-disciplina.
+           copy DISC.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-disciplina                         pic x(02).
+       77 ws-fechar-tela                               pic x(01) value "N".
+       77 ws-opcao                                     pic x(01).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-abre-arquivo
+           if   ws-fs-arq-disciplina = "00"
+               perform 2000-menu-disciplina
+               perform 9000-fecha-arquivo
+           end-if
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivo section.
+           open i-o arq-disciplina
+           if   ws-fs-arq-disciplina = "35"
+               open output arq-disciplina
+               close arq-disciplina
+               open i-o arq-disciplina
+           end-if
+           if   ws-fs-arq-disciplina <> "00"
+               display "Erro ao abrir arq.disciplina - status "
+                   ws-fs-arq-disciplina
+           end-if
+           .
+       1000-abre-arquivo-exit.
+           exit.
+
+       2000-menu-disciplina section.
+           perform until ws-fechar-tela = "S"
+               display erase
+               display "Cadastro de Disciplinas"
+               display "I - Incluir   A - Alterar   D - Desativar"
+               display "R - Reativar   C - Consultar   F - Fim"
+               accept ws-opcao
+               evaluate ws-opcao
+                   when "I" perform 3000-incluir-disciplina
+                   when "A" perform 4000-alterar-disciplina
+                   when "D" perform 5000-desativar-disciplina
+                   when "R" perform 5500-reativar-disciplina
+                   when "C" perform 6000-consultar-disciplina
+                   when "F" move "S" to ws-fechar-tela
+                   when other display "Opcao invalida"
+               end-evaluate
+           end-perform
+           .
+       2000-menu-disciplina-exit.
+           exit.
+
+       3000-incluir-disciplina section.
+           display "Codigo da disciplina (6 posicoes):"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Nome da disciplina:"
+                   accept fl-disc-nome
+                   set fl-disc-ativa to true
+                   write fl-disciplina
+                   display "Disciplina cadastrada."
+               not invalid key
+                   display "Ja existe disciplina com este codigo."
+           end-read
+           .
+       3000-incluir-disciplina-exit.
+           exit.
+
+       4000-alterar-disciplina section.
+           display "Codigo da disciplina a alterar:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao encontrada."
+               not invalid key
+                   display "Novo nome da disciplina:"
+                   accept fl-disc-nome
+                   rewrite fl-disciplina
+                   display "Disciplina alterada."
+           end-read
+           .
+       4000-alterar-disciplina-exit.
+           exit.
+
+       5000-desativar-disciplina section.
+           display "Codigo da disciplina a desativar:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao encontrada."
+               not invalid key
+                   set fl-disc-inativa to true
+                   rewrite fl-disciplina
+                   display "Disciplina desativada."
+           end-read
+           .
+       5000-desativar-disciplina-exit.
+           exit.
+
+       5500-reativar-disciplina section.
+           display "Codigo da disciplina a reativar:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao encontrada."
+               not invalid key
+                   set fl-disc-ativa to true
+                   rewrite fl-disciplina
+                   display "Disciplina reativada."
+           end-read
+           .
+       5500-reativar-disciplina-exit.
+           exit.
+
+       6000-consultar-disciplina section.
+           display "Codigo da disciplina a consultar:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao encontrada."
+               not invalid key
+                   display "Codigo : " fl-disc-codigo
+                   display "Nome   : " fl-disc-nome
+                   display "Status : " fl-disc-status
+           end-read
+           .
+       6000-consultar-disciplina-exit.
+           exit.
+
+       9000-fecha-arquivo section.
+           close arq-disciplina
+           .
+       9000-fecha-arquivo-exit.
+           exit.
