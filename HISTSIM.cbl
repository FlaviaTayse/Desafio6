@@ -0,0 +1,112 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "HISTSIM".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-simulado-hist assign to "arq-simulado-hist.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-sim-chave
+           file status is ws-fs-arq-simulado-hist.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-simulado-hist.
+       01 fl-simulado-hist.
+           copy SIMHIST.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-simulado-hist                      pic x(02).
+       77 ws-fim-consulta                              pic x(01) value "N".
+       77 ws-aux                                       pic x(01).
+
+       linkage section.
+       01 lk-user                                      pic x(10).
+
+      *>Declaração do corpo do programa
+       procedure division using lk-user.
+
+       0000-controle section.
+           perform 1000-abre-arquivo
+           if   ws-fs-arq-simulado-hist = "00"
+               perform 2000-lista-historico
+               perform 9000-fecha-arquivo
+           end-if
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivo section.
+           open i-o arq-simulado-hist
+           if   ws-fs-arq-simulado-hist = "35"
+               open output arq-simulado-hist
+               close arq-simulado-hist
+               open i-o arq-simulado-hist
+           end-if
+           if   ws-fs-arq-simulado-hist <> "00"
+               display "Erro ao abrir arq.simulado-hist - status "
+                   ws-fs-arq-simulado-hist
+           end-if
+           .
+       1000-abre-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Mostra so a nota de cada tentativa de simulado, nunca as respostas
+      *>------------------------------------------------------------------------
+       2000-lista-historico section.
+           display erase
+           display "Historico de Simulados"
+           display "Disciplina   Data-hora        Nota"
+           move lk-user      to fl-sim-matricula
+           move low-values   to fl-sim-data-hora
+           start arq-simulado-hist key is >= fl-sim-chave
+               invalid key
+                   display "Nenhum simulado realizado ainda."
+                   move "S" to ws-fim-consulta
+           end-start
+           perform until ws-fim-consulta = "S"
+               read arq-simulado-hist next record
+                   at end
+                       move "S" to ws-fim-consulta
+                   not at end
+                       if   fl-sim-matricula <> lk-user
+                           move "S" to ws-fim-consulta
+                       else
+                           display fl-sim-disciplina "   "
+                               fl-sim-data-hora "   " fl-sim-nota
+                       end-if
+               end-read
+           end-perform
+           display "Pressione ENTER para continuar"
+           accept ws-aux
+           .
+       2000-lista-historico-exit.
+           exit.
+
+       9000-fecha-arquivo section.
+           close arq-simulado-hist
+           .
+       9000-fecha-arquivo-exit.
+           exit.
