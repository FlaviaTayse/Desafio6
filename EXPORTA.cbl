@@ -0,0 +1,186 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "EXPORTA".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-usuarios assign to "arq-usuarios.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-user
+           file status is ws-fs-arq-usuarios.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-res-chave
+           file status is ws-fs-arq-resultados.
+
+           select arq-csv-usuarios assign to "usuarios.csv"
+           organization is line sequential
+           file status is ws-fs-csv-usuarios.
+
+           select arq-csv-resultados assign to "resultados.csv"
+           organization is line sequential
+           file status is ws-fs-csv-resultados.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-usuarios.
+       01 fl-login-usuario.
+           copy LOGIN.
+
+       fd arq-resultados.
+       01 fl-resultado.
+           copy RESULT.
+
+       fd arq-csv-usuarios.
+       01 fl-csv-usuarios-linha                        pic x(80).
+
+       fd arq-csv-resultados.
+       01 fl-csv-resultados-linha                      pic x(80).
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-usuarios                           pic x(02).
+       77 ws-fs-arq-resultados                         pic x(02).
+       77 ws-fs-csv-usuarios                           pic x(02).
+       77 ws-fs-csv-resultados                         pic x(02).
+       77 ws-fim-usuarios                              pic x(01) value "N".
+       77 ws-fim-resultados                            pic x(01) value "N".
+
+       01 ws-linha-usuario.
+           05 ws-lu-user                               pic x(10).
+           05 filler                                   pic x(01) value ";".
+           05 ws-lu-tipo                               pic x(13).
+           05 filler                                   pic x(01) value ";".
+           05 ws-lu-status                             pic x(11).
+           05 filler                                   pic x(44) value spaces.
+
+       01 ws-linha-resultado.
+           05 ws-lr-matricula                          pic x(10).
+           05 filler                                   pic x(01) value ";".
+           05 ws-lr-disciplina                         pic x(06).
+           05 filler                                   pic x(01) value ";".
+           05 ws-lr-data                               pic 9(08).
+           05 filler                                   pic x(01) value ";".
+           05 ws-lr-nota                               pic z(02)9.
+           05 filler                                   pic x(01) value ";".
+           05 ws-lr-situacao                           pic x(01).
+           05 filler                                   pic x(37) value spaces.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-abre-arquivos
+           if   ws-fs-arq-usuarios = "00"
+               perform 2000-exporta-usuarios
+           end-if
+           if   ws-fs-arq-resultados = "00"
+               perform 3000-exporta-resultados
+           end-if
+           perform 9000-fecha-arquivos
+           display "Exportacao concluida: usuarios.csv e resultados.csv"
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivos section.
+           open input arq-usuarios
+           if   ws-fs-arq-usuarios <> "00"
+               display "Erro ao abrir arq.usuarios - status "
+                   ws-fs-arq-usuarios
+           end-if
+           open input arq-resultados
+           if   ws-fs-arq-resultados <> "00"
+               display "Erro ao abrir arq.resultados - status "
+                   ws-fs-arq-resultados
+           end-if
+           open output arq-csv-usuarios
+           open output arq-csv-resultados
+           .
+       1000-abre-arquivos-exit.
+           exit.
+
+       2000-exporta-usuarios section.
+           move "MATRICULA;TIPO;STATUS" to fl-csv-usuarios-linha
+           write fl-csv-usuarios-linha
+           perform until ws-fim-usuarios = "S"
+               read arq-usuarios next record
+                   at end
+                       move "S" to ws-fim-usuarios
+                   not at end
+                       move fl-user             to ws-lu-user
+                       if   fl-adm
+                           move "ADMINISTRADOR" to ws-lu-tipo
+                       else
+                           move "FUNCIONARIO"   to ws-lu-tipo
+                       end-if
+                       if   fl-status-bloqueado
+                           move "BLOQUEADO"     to ws-lu-status
+                       else
+                           move "ATIVO"         to ws-lu-status
+                       end-if
+                       move ws-linha-usuario to fl-csv-usuarios-linha
+                       write fl-csv-usuarios-linha
+               end-read
+           end-perform
+           .
+       2000-exporta-usuarios-exit.
+           exit.
+
+       3000-exporta-resultados section.
+           move "MATRICULA;DISCIPLINA;DATA;NOTA;SITUACAO"
+               to fl-csv-resultados-linha
+           write fl-csv-resultados-linha
+           perform until ws-fim-resultados = "S"
+               read arq-resultados next record
+                   at end
+                       move "S" to ws-fim-resultados
+                   not at end
+                       move fl-res-matricula   to ws-lr-matricula
+                       move fl-res-disciplina  to ws-lr-disciplina
+                       move fl-res-data        to ws-lr-data
+                       move fl-res-nota        to ws-lr-nota
+                       move fl-res-situacao    to ws-lr-situacao
+                       move ws-linha-resultado to fl-csv-resultados-linha
+                       write fl-csv-resultados-linha
+               end-read
+           end-perform
+           .
+       3000-exporta-resultados-exit.
+           exit.
+
+       9000-fecha-arquivos section.
+           if   ws-fs-arq-usuarios = "00"
+               close arq-usuarios
+           end-if
+           if   ws-fs-arq-resultados = "00"
+               close arq-resultados
+           end-if
+           close arq-csv-usuarios
+           close arq-csv-resultados
+           .
+       9000-fecha-arquivos-exit.
+           exit.
