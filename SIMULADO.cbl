@@ -0,0 +1,287 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "SIMULADO".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *> ABRE ARQ DISCIPLINA, ABRE ARQ SIMULADO (admin cadastra questoes) /
+      *> ABRE ARQ SIMULADO, MOSTRA NA TELA RESULTADO (funcionario) - so
+      *> guarda a nota em arq-simulado-hist, nunca as respostas
+           select arq-disciplina assign to "arq-disciplina.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-disc-codigo
+           file status is ws-fs-arq-disciplina.
+
+           select arq-simulado assign to "arq-simulado.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-quest-chave
+           file status is ws-fs-arq-simulado.
+
+           select arq-simulado-hist assign to "arq-simulado-hist.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-sim-chave
+           file status is ws-fs-arq-simulado-hist.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-disciplina.
+       01 fl-disciplina.
+           copy DISC.
+
+       fd arq-simulado.
+       01 fl-questao-simulado.
+           copy QUESTAO.
+
+       fd arq-simulado-hist.
+       01 fl-simulado-hist.
+           copy SIMHIST.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-disciplina                         pic x(02).
+       77 ws-fs-arq-simulado                           pic x(02).
+       77 ws-fs-arq-simulado-hist                      pic x(02).
+
+       77 ws-fim-tela                                   pic x(01) value "N".
+       77 ws-fim-questoes                               pic x(01) value "N".
+       77 ws-resposta-funcionario                       pic x(01).
+       77 ws-acertos                                    pic 9(03) value 0.
+       77 ws-total-questoes                             pic 9(03) value 0.
+       77 ws-nota-calculada                             pic 9(03) value 0.
+       77 ws-data-hoje                                  pic 9(08).
+       77 ws-hora-hoje                                  pic 9(08).
+
+       linkage section.
+       01 lk-user                                      pic x(10).
+       01 lk-tipo-usuario                               pic 9(01).
+       01 lk-idioma                                     pic x(02).
+
+      *>Declaração do corpo do programa
+       procedure division using lk-user lk-tipo-usuario lk-idioma.
+
+       0000-controle section.
+           perform 1000-abre-arquivos
+           if   ws-fs-arq-disciplina    = "00"
+           and  ws-fs-arq-simulado      = "00"
+           and  ws-fs-arq-simulado-hist = "00"
+               if   lk-tipo-usuario = 0
+                   perform 2000-cadastra-questoes
+               else
+                   perform 3000-realiza-simulado
+               end-if
+           end-if
+           perform 9000-fecha-arquivos
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-abre-arquivos section.
+           open i-o arq-disciplina
+           if   ws-fs-arq-disciplina = "35"
+               open output arq-disciplina
+               close arq-disciplina
+               open i-o arq-disciplina
+           end-if
+           if   ws-fs-arq-disciplina <> "00"
+               display "Erro ao abrir arq.disciplina - status "
+                   ws-fs-arq-disciplina
+           end-if
+
+           open i-o arq-simulado
+           if   ws-fs-arq-simulado = "35"
+               open output arq-simulado
+               close arq-simulado
+               open i-o arq-simulado
+           end-if
+           if   ws-fs-arq-simulado <> "00"
+               display "Erro ao abrir arq.simulado - status "
+                   ws-fs-arq-simulado
+           end-if
+
+           open i-o arq-simulado-hist
+           if   ws-fs-arq-simulado-hist = "35"
+               open output arq-simulado-hist
+               close arq-simulado-hist
+               open i-o arq-simulado-hist
+           end-if
+           if   ws-fs-arq-simulado-hist <> "00"
+               display "Erro ao abrir arq.simulado-hist - status "
+                   ws-fs-arq-simulado-hist
+           end-if
+           .
+       1000-abre-arquivos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Admin (CS): cadastra questoes de simulado de uma disciplina/idioma
+      *>------------------------------------------------------------------------
+       2000-cadastra-questoes section.
+           display erase
+           display "Cadastro de Questoes de Simulado"
+           display "Codigo da disciplina:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao cadastrada. Cadastre-a antes."
+                   move "S" to ws-fim-tela
+           end-read
+           if   ws-fim-tela <> "S"
+               move fl-disc-codigo to fl-quest-disciplina
+               display "Idioma da questao - PT ou EN:"
+               accept fl-quest-idioma
+               perform until ws-fim-tela = "S"
+                   display "Numero da questao (00 para encerrar):"
+                   accept fl-quest-numero
+                   if   fl-quest-numero = 0
+                       move "S" to ws-fim-tela
+                   else
+                       display "Enunciado:"
+                       accept fl-quest-enunciado
+                       display "Alternativa A:"
+                       accept fl-quest-alt-a
+                       display "Alternativa B:"
+                       accept fl-quest-alt-b
+                       display "Alternativa C:"
+                       accept fl-quest-alt-c
+                       display "Alternativa D:"
+                       accept fl-quest-alt-d
+                       display "Resposta correta (A/B/C/D):"
+                       accept fl-quest-resposta
+                       write fl-questao-simulado
+                           invalid key
+                               rewrite fl-questao-simulado
+                       end-write
+                   end-if
+               end-perform
+           end-if
+           .
+       2000-cadastra-questoes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Funcionario (S): realiza o simulado - so mostra a nota na tela e
+      *> registra a nota em arq-simulado-hist, sem gravar respostas
+      *>------------------------------------------------------------------------
+       3000-realiza-simulado section.
+           display erase
+           display "Realizacao de Simulado"
+           display "Codigo da disciplina:"
+           accept fl-disc-codigo
+           read arq-disciplina key is fl-disc-codigo
+               invalid key
+                   display "Disciplina nao encontrada."
+                   move "S" to ws-fim-tela
+               not invalid key
+                   if   not fl-disc-ativa
+                       display "Disciplina inativa."
+                       move "S" to ws-fim-tela
+                   end-if
+           end-read
+           if   ws-fim-tela <> "S"
+               move 0 to ws-acertos ws-total-questoes
+               move fl-disc-codigo to fl-quest-disciplina
+               move lk-idioma      to fl-quest-idioma
+               move 0              to fl-quest-numero
+               move "N"            to ws-fim-questoes
+               start arq-simulado key is >= fl-quest-chave
+                   invalid key
+                       move "S" to ws-fim-questoes
+               end-start
+               perform until ws-fim-questoes = "S"
+                   read arq-simulado next record
+                       at end
+                           move "S" to ws-fim-questoes
+                       not at end
+                           if   fl-quest-disciplina <> fl-disc-codigo
+                           or   fl-quest-idioma      <> lk-idioma
+                               move "S" to ws-fim-questoes
+                           else
+                               perform 3100-pergunta-questao
+                           end-if
+                   end-read
+               end-perform
+               if   ws-total-questoes = 0
+                   display "Nao ha questoes cadastradas para este simulado."
+               end-if
+               perform 3200-mostra-resultado
+           end-if
+           .
+       3000-realiza-simulado-exit.
+           exit.
+
+       3100-pergunta-questao section.
+           add 1 to ws-total-questoes
+           display fl-quest-enunciado
+           display "A) " fl-quest-alt-a
+           display "B) " fl-quest-alt-b
+           display "C) " fl-quest-alt-c
+           display "D) " fl-quest-alt-d
+           display "Resposta:"
+           accept ws-resposta-funcionario
+           if   ws-resposta-funcionario = fl-quest-resposta
+               add 1 to ws-acertos
+           end-if
+           .
+       3100-pergunta-questao-exit.
+           exit.
+
+       3200-mostra-resultado section.
+           if   ws-total-questoes > 0
+               compute ws-nota-calculada =
+                   (ws-acertos * 100) / ws-total-questoes
+           else
+               move 0 to ws-nota-calculada
+           end-if
+           display "Simulado finalizado. Nota: " ws-nota-calculada
+           accept ws-data-hoje from date yyyymmdd
+           accept ws-hora-hoje from time
+           compute fl-sim-data-hora =
+               ws-data-hoje * 1000000 + (ws-hora-hoje / 100)
+           move lk-user           to fl-sim-matricula
+           move fl-disc-codigo    to fl-sim-disciplina
+           move ws-nota-calculada to fl-sim-nota
+           write fl-simulado-hist
+               invalid key
+                   rewrite fl-simulado-hist
+           end-write
+           .
+       3200-mostra-resultado-exit.
+           exit.
+
+       9000-fecha-arquivos section.
+           if   ws-fs-arq-disciplina = "00"
+               close arq-disciplina
+           end-if
+           if   ws-fs-arq-simulado = "00"
+               close arq-simulado
+           end-if
+           if   ws-fs-arq-simulado-hist = "00"
+               close arq-simulado-hist
+           end-if
+           .
+       9000-fecha-arquivos-exit.
+           exit.
