@@ -0,0 +1,161 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "RESULTADOS".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-res-chave
+           alternate record key is fl-res-data
+               with duplicates
+           file status is ws-fs-arq-resultados.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-resultados.
+       01 fl-resultado.
+           copy RESULT.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-resultados                         pic x(02).
+       77 ws-opcao                                     pic x(01).
+       77 ws-matricula-consulta                        pic x(10).
+       77 ws-data-inicial                              pic 9(08).
+       77 ws-data-final                                pic 9(08).
+       77 ws-fim-consulta                               pic x(01) value "N".
+       77 ws-fechar-tela                                pic x(01) value "N".
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-abre-arquivo
+           if   ws-fs-arq-resultados = "00"
+               perform 2000-menu-resultados
+               perform 9000-fecha-arquivo
+           end-if
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> "abrir arq resultados" - abre (ou cria, se ainda nao existir) o
+      *> arq-resultados usado pelo modo de relatorio do admin
+      *>------------------------------------------------------------------------
+       1000-abre-arquivo section.
+           open i-o arq-resultados
+           if   ws-fs-arq-resultados = "35"
+               open output arq-resultados
+               close arq-resultados
+               open i-o arq-resultados
+           end-if
+           if   ws-fs-arq-resultados <> "00"
+               display "Erro ao abrir arq.resultados - status "
+                   ws-fs-arq-resultados
+           end-if
+           .
+       1000-abre-arquivo-exit.
+           exit.
+
+       2000-menu-resultados section.
+           perform until ws-fechar-tela = "S"
+               display erase
+               display "Consulta de Resultados"
+               display "M - Por matricula   D - Por periodo   F - Fim"
+               accept ws-opcao
+               evaluate ws-opcao
+                   when "M" perform 3000-consulta-por-matricula
+                   when "D" perform 4000-consulta-por-periodo
+                   when "F" move "S" to ws-fechar-tela
+                   when other display "Opcao invalida"
+               end-evaluate
+           end-perform
+           .
+       2000-menu-resultados-exit.
+           exit.
+
+       3000-consulta-por-matricula section.
+           display "Matricula do funcionario:"
+           accept ws-matricula-consulta
+           move ws-matricula-consulta to fl-res-matricula
+           move low-values             to fl-res-data fl-res-disciplina
+           move "N"                    to ws-fim-consulta
+           start arq-resultados key is >= fl-res-chave
+               invalid key
+                   display "Nenhum resultado encontrado."
+                   move "S" to ws-fim-consulta
+           end-start
+           perform until ws-fim-consulta = "S"
+               read arq-resultados next record
+                   at end
+                       move "S" to ws-fim-consulta
+                   not at end
+                       if   fl-res-matricula <> ws-matricula-consulta
+                           move "S" to ws-fim-consulta
+                       else
+                           display fl-res-data " " fl-res-disciplina " "
+                               fl-res-nota " " fl-res-situacao
+                       end-if
+               end-read
+           end-perform
+           .
+       3000-consulta-por-matricula-exit.
+           exit.
+
+       4000-consulta-por-periodo section.
+           display "Data inicial (aaaammdd):"
+           accept ws-data-inicial
+           display "Data final (aaaammdd):"
+           accept ws-data-final
+           move ws-data-inicial to fl-res-data
+           move "N"             to ws-fim-consulta
+           start arq-resultados key is >= fl-res-data
+               invalid key
+                   display "Nenhum resultado encontrado."
+                   move "S" to ws-fim-consulta
+           end-start
+           perform until ws-fim-consulta = "S"
+               read arq-resultados next record
+                   at end
+                       move "S" to ws-fim-consulta
+                   not at end
+                       if   fl-res-data > ws-data-final
+                           move "S" to ws-fim-consulta
+                       else
+                           display fl-res-matricula " " fl-res-data " "
+                               fl-res-disciplina " " fl-res-nota " "
+                               fl-res-situacao
+                       end-if
+               end-read
+           end-perform
+           .
+       4000-consulta-por-periodo-exit.
+           exit.
+
+       9000-fecha-arquivo section.
+           close arq-resultados
+           .
+       9000-fecha-arquivo-exit.
+           exit.
