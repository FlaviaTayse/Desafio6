@@ -0,0 +1,70 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "CIFRA".
+       author. "Flavia Tayse Bruno".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+      *> Chave fixa da cifra de Vigenere usada para (de)cifrar fl-password
+       01 ws-chave-vigenere                            pic x(08) value "SISC2024".
+
+       01 ws-i                                         pic 9(02).
+       01 ws-pos-chave                                 pic 9(02).
+       01 ws-val-texto                                 pic 9(03).
+       01 ws-val-chave                                 pic 9(03).
+       01 ws-val-result                                pic 9(03).
+
+       linkage section.
+       01 lk-modo                                      pic x(01).
+           88 lk-cifrar                                value "C".
+           88 lk-decifrar                               value "D".
+       01 lk-texto-entrada                             pic x(08).
+       01 lk-texto-saida                               pic x(08).
+
+      *>Declaração do corpo do programa
+       procedure division using lk-modo lk-texto-entrada lk-texto-saida.
+
+       0000-controle section.
+           perform 1000-cifrar-decifrar
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-cifrar-decifrar section.
+           move spaces to lk-texto-saida
+           perform varying ws-i from 1 by 1 until ws-i > 8
+               compute ws-pos-chave = function mod(ws-i - 1, 8) + 1
+               compute ws-val-texto = function ord(lk-texto-entrada(ws-i:1)) - 1
+               compute ws-val-chave =
+                   function ord(ws-chave-vigenere(ws-pos-chave:1)) - 1
+
+               if   lk-cifrar
+                   compute ws-val-result =
+                       function mod(ws-val-texto - 32 + ws-val-chave, 95) + 32
+               else
+                   compute ws-val-result =
+                       function mod(ws-val-texto - 32 - ws-val-chave + 95, 95)
+                           + 32
+               end-if
+
+               move function char(ws-val-result + 1)
+                   to lk-texto-saida(ws-i:1)
+           end-perform
+           .
+       1000-cifrar-decifrar-exit.
+           exit.
